@@ -15,7 +15,28 @@
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS COD
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS DP WITH DUPLICATES
                     FILE STATUS  IS ST-ERRO.
+       SELECT DEPTOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DPT-COD
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT CADPAGLOG ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+       SELECT CADPAGHIST ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS HIST-CHAVE
+                    FILE STATUS  IS ST-ERRO4.
+       SELECT OPERAD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OPR-ID
+                    FILE STATUS  IS ST-ERRO5.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -23,25 +44,66 @@
        FD CADPAG
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPAG.DAT".
-       01 REGPAG.
-                03 COD                 PIC 9(06).
-                03 NOME                PIC X(30).
-                03 SB                  PIC 9(08).
-				03 DP                  PIC 9(03).
-				03 CG                  PIC X(20).
-                03 IR                  PIC 9(08).
-                03 INSS                PIC 9(08).
-				03 SL                  PIC 9(08).
+           COPY REGPAG.
+       FD DEPTOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DEPTOS.DAT".
+           COPY DEPTOS.
+       FD CADPAGLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.LOG".
+           COPY LOGPAG.
+       FD CADPAGHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.HIST".
+           COPY HISTPAG.
+       FD OPERAD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "OPERAD.DAT".
+           COPY OPERPAG.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL          PIC 9(01) VALUE ZEROS.
        77 W-CONT         PIC 9(06) VALUE ZEROS.
        77 W-OPCAO        PIC X(01) VALUE SPACES.
-       77 ST-ERRO        PIC X(02) VALUE "00". 
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 ST-ERRO3       PIC X(02) VALUE "00".
+       77 ST-ERRO4       PIC X(02) VALUE "00".
+       77 ST-ERRO5       PIC X(02) VALUE "00".
+       77 W-OPERADOR     PIC X(08) VALUE SPACES.
+       77 W-OPR-SUP      PIC X(01) VALUE "N".
+           88 OPERADOR-SUPERVISOR VALUE "S".
+       77 W-LOGIN-SENHA  PIC X(08) VALUE SPACES.
+       77 REGPAG-ANTES   PIC X(110) VALUE SPACES.
        77 W-ACT          PIC 9(02) VALUE ZEROS.
        77 MENS           PIC X(50) VALUE SPACES.
        77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-NAVKEY       PIC X(01) VALUE SPACES.
+       77 W-NOME-PROCURADO PIC X(30) VALUE SPACES.
+       77 W-REGPAG-SALVO PIC X(110) VALUE SPACES.
+       77 W-HIST-HORA-TMP PIC X(08) VALUE SPACES.
+      *----[ CALCULO AUTOMATICO DE INSS/IRRF - TABELA DE FAIXAS ]-------
+       77 W-SUPERVISOR   PIC X(01) VALUE "N".
+           88 SUPERVISOR-OK       VALUE "S".
+       77 W-ABATIM-DP    PIC 9(08) VALUE ZEROS.
+       77 W-BASE-IR      PIC S9(08) VALUE ZEROS.
+       01 TB-INSS.
+           05 TB-INSS-FX OCCURS 4 TIMES INDEXED BY IX-INSS.
+               10 TB-INSS-LIM     PIC 9(08).
+               10 TB-INSS-ALIQ    PIC 9(02)V9(02).
+               10 TB-INSS-DED     PIC 9(08).
+       01 TB-IR.
+           05 TB-IR-FX   OCCURS 4 TIMES INDEXED BY IX-IR.
+               10 TB-IR-LIM       PIC 9(08).
+               10 TB-IR-ALIQ      PIC 9(02)V9(02).
+               10 TB-IR-DED       PIC 9(08).
+       01 TB-DPGRP.
+           05 TB-DP-FX   OCCURS 3 TIMES INDEXED BY IX-DPGRP.
+               10 TB-DP-INI       PIC 9(03).
+               10 TB-DP-FIM       PIC 9(03).
+               10 TB-DP-ABAT      PIC 9(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPAG REQUIRED BACKGROUND-COLOR 7.
@@ -129,13 +191,19 @@
            05  LINE 15  COLUMN 01 
                VALUE  " SALARIO LIQUIDO :"
 			   FOREGROUND-COLOR  0.
-           05  LINE 16  COLUMN 01 
-               VALUE  " "			   
+           05  LINE 16  COLUMN 01
+               VALUE  " BANCO :"
 			   FOREGROUND-COLOR  0.
-           05  LINE 17  COLUMN 01 
-               VALUE  " "
+           05  LINE 16  COLUMN 21
+               VALUE  "AGENCIA :"
+			   FOREGROUND-COLOR  0.
+           05  LINE 17  COLUMN 01
+               VALUE  " CONTA :"
+			   FOREGROUND-COLOR  0.
+           05  LINE 17  COLUMN 24
+               VALUE  "DAC :"
 			   FOREGROUND-COLOR  0.
-           05  LINE 18  COLUMN 01 
+           05  LINE 18  COLUMN 01
                VALUE  " "
 			   FOREGROUND-COLOR  0.
            05  LINE 19  COLUMN 01 
@@ -172,11 +240,28 @@
            05  TSL
                LINE 15  COLUMN 20  PIC 999.999,99
                USING  SL.
-      *	   
+           05  TBANCO
+               LINE 16  COLUMN 09  PIC 9(03)
+               USING  BANCO
+			   FOREGROUND-COLOR  0.
+           05  TAGENCIA
+               LINE 16  COLUMN 31  PIC 9(05)
+               USING  AGENCIA
+			   FOREGROUND-COLOR  0.
+           05  TCONTA
+               LINE 17  COLUMN 09  PIC 9(10)
+               USING  CONTA
+			   FOREGROUND-COLOR  0.
+           05  TDAC
+               LINE 17  COLUMN 29  PIC X(01)
+               USING  CONTA-DAC
+			   FOREGROUND-COLOR  0.
+      *
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------       
+           PERFORM MONTA-TABELAS THRU MONTA-TABELAS-FIM.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
        R0.
            OPEN I-O CADPAG
            IF ST-ERRO NOT = "00"  
@@ -197,18 +282,125 @@
                     GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *------------[ ABERTURA DO MESTRE DE DEPARTAMENTOS ]-------------
+       R0-DEPTOS.
+           OPEN I-O DEPTOS
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT DEPTOS
+                 CLOSE DEPTOS
+                 OPEN I-O DEPTOS
+                 MOVE 001    TO DPT-COD
+                 MOVE "GERAL" TO DPT-NOME
+                 MOVE "A"    TO DPT-SITUACAO
+                 WRITE REGDEPTO
+                 CLOSE DEPTOS
+                 MOVE "*** ARQUIVO DEPTOS CRIADO - DEPTO 001 GERAL ***"
+                      TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0-DEPTOS
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO DEPTOS" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    CLOSE CADPAG
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *------------[ ABERTURA DA TRILHA DE AUDITORIA ]------------------
+       R0-LOG.
+           OPEN EXTEND CADPAGLOG
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "35"
+                 OPEN OUTPUT CADPAGLOG
+                 CLOSE CADPAGLOG
+                 MOVE "*** ARQUIVO CADPAG.LOG FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0-LOG
+              ELSE
+                    MOVE "ERRO NA ABERTURA ARQUIVO CADPAG.LOG" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    CLOSE CADPAG DEPTOS
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *------------[ ABERTURA DO HISTORICO SALARIAL ]-------------------
+       R0-HIST.
+           OPEN I-O CADPAGHIST
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT CADPAGHIST
+                 CLOSE CADPAGHIST
+                 MOVE "*** ARQUIVO CADPAG.HIST FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0-HIST
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQ. CADPAG.HIST" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    CLOSE CADPAG DEPTOS CADPAGLOG
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *------------[ ABERTURA DO CADASTRO DE OPERADORES ]---------------
+       R0-OPERAD.
+           OPEN I-O OPERAD
+           IF ST-ERRO5 NOT = "00"
+              IF ST-ERRO5 = "30"
+                 OPEN OUTPUT OPERAD
+                 CLOSE OPERAD
+                 OPEN I-O OPERAD
+                 MOVE "ADMIN"   TO OPR-ID
+                 MOVE "ADMIN"   TO OPR-SENHA
+                 MOVE "S"       TO OPR-SUPERVISOR
+                 WRITE REGOPER
+                 CLOSE OPERAD
+                 MOVE "*** ARQUIVO OPERAD CRIADO - USE ADMIN/ADMIN ***"
+                      TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0-OPERAD
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO OPERAD" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    CLOSE CADPAG DEPTOS CADPAGLOG CADPAGHIST
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *------------[ IDENTIFICACAO DO OPERADOR NO TERMINAL ]------------
+       LOGIN.
+           MOVE SPACES TO OPR-ID W-LOGIN-SENHA
+           DISPLAY (05, 20) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (06, 20) "ESC=SAIR"
+           DISPLAY (07, 20) "OPERADOR :"
+           ACCEPT  (07, 32) OPR-ID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           DISPLAY (08, 20) "SENHA    :"
+           ACCEPT  (08, 32) W-LOGIN-SENHA WITH UPDATE NO-ECHO
+           READ OPERAD
+              INVALID KEY
+                 MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LOGIN
+              NOT INVALID KEY
+                 IF OPR-SENHA NOT = W-LOGIN-SENHA
+                    MOVE "*** SENHA INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO LOGIN
+                 ELSE
+                    MOVE OPR-ID TO W-OPERADOR
+                    MOVE OPR-SUPERVISOR TO W-OPR-SUP.
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
-           MOVE SPACES TO NOME CG
-		   MOVE ZEROS  TO COD DP SB SL IR INSS.
+           MOVE SPACES TO NOME CG CONTA-DAC
+           MOVE ZEROS  TO COD DP SB SL IR INSS
+           MOVE ZEROS  TO BANCO AGENCIA CONTA.
       *-------------[VISUALIZACAO DA TELA]--------------------------------
            DISPLAY TELAPAG.
       *-------------[ ENTRADA DA COD ]--------------------------------
        R2.
-           DISPLAY (20, 29) "TECLAR ESC PARA SAIR"
+           DISPLAY (20, 29) "ESC=SAIR F2=BUSCA POR NOME F9=NAVEGAR"
            ACCEPT TCOD
-           DISPLAY (20, 29) "                      "
+           DISPLAY (20, 29) "                                     "
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    CLOSE CADPAG
@@ -217,19 +409,20 @@
                      MOVE "*** TECLEI O F1 **" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                     GO TO BUSCA-NOME.
            IF W-ACT = 10
-                     MOVE "*** TECLEI O F9 **" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R2.
+                     GO TO NAVEGA-INIC.
            IF COD = ZEROS
                      MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R2.   
+                     GO TO R2.
        LER-CADMPAG.
            MOVE 0 TO W-SEL
            READ CADPAG
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00" OR "02"
+                MOVE REGPAG TO REGPAG-ANTES
                 DISPLAY TELAPAG
                 MOVE "*** COD JA CADASTRADA ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -241,16 +434,124 @@
            ELSE
                 MOVE "*** COD NAO CADASTRADA ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
-       R3.       
+      *-------------[ ENTRADA POR NOME - CHAVE ALTERNATIVA ]-----------
+       BUSCA-NOME.
+           MOVE SPACES TO NOME
+           DISPLAY TELAPAG
+           DISPLAY (20, 29) "TECLAR ESC PARA SAIR"
+           ACCEPT TNOME
+           DISPLAY (20, 29) "                    "
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF NOME = SPACES
+                   MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO BUSCA-NOME.
+           MOVE NOME TO W-NOME-PROCURADO
+           MOVE 0 TO W-SEL
+           READ CADPAG KEY IS NOME
+              INVALID KEY
+                 MOVE "*** NOME NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2
+           END-READ.
+      *    NOME E CHAVE ALTERNATIVA COM DUPLICATAS - BUSCA-NOME-EXIB
+      *    DEIXA O OPERADOR PERCORRER TODOS OS REGISTROS COM O MESMO
+      *    NOME (PF8) EM VEZ DE PARAR SEMPRE NO PRIMEIRO ACHADO.
+       BUSCA-NOME-EXIB.
+           MOVE REGPAG TO REGPAG-ANTES
+           MOVE REGPAG TO W-REGPAG-SALVO
+           DISPLAY TELAPAG
+           DISPLAY (20, 29) "PF8=PROXIMO ENTER=SELEC ESC=SAIR"
+           ACCEPT (20, 63) W-NAVKEY
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (20, 29) "                                "
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-ACT = 09
+                   GO TO BUSCA-NOME-PROX.
+           MOVE "*** REGISTRO LOCALIZADO PELO NOME ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ACE-001.
+       BUSCA-NOME-PROX.
+           READ CADPAG NEXT RECORD
+              AT END
+                 MOVE "*** NAO HA MAIS NOMES IGUAIS ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BUSCA-NOME-EXIB
+           END-READ.
+           IF NOME NOT = W-NOME-PROCURADO
+              MOVE W-REGPAG-SALVO TO REGPAG
+              MOVE "*** NAO HA MAIS NOMES IGUAIS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUSCA-NOME-EXIB.
+           GO TO BUSCA-NOME-EXIB.
+      *-------------[ NAVEGACAO/BROWSE PELA CHAVE COD - TECLA F9 ]------
+       NAVEGA-INIC.
+           MOVE ZEROS TO COD
+           START CADPAG KEY IS NOT LESS THAN COD
+              INVALID KEY
+                 MOVE "*** NAO HA REGISTROS CADASTRADOS ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2
+           END-START.
+       NAVEGA-PROX.
+           READ CADPAG NEXT RECORD
+              AT END
+                 MOVE "*** FIM DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NAVEGA-EXIB
+           END-READ.
+       NAVEGA-EXIB.
+           MOVE 0 TO W-SEL
+           MOVE REGPAG TO REGPAG-ANTES
+           DISPLAY TELAPAG
+           DISPLAY (20, 29) "PF7=ANT PF8=PROX ENTER=SELEC ESC=SAIR"
+           ACCEPT (20, 68) W-NAVKEY
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (20, 29) "                                      "
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-ACT = 08
+                   GO TO NAVEGA-ANT.
+           IF W-ACT = 09
+                   GO TO NAVEGA-PROX.
+           MOVE "*** REGISTRO LOCALIZADO PELA NAVEGACAO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ACE-001.
+       NAVEGA-ANT.
+           READ CADPAG PREVIOUS RECORD
+              AT END
+                 MOVE "*** INICIO DO ARQUIVO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NAVEGA-EXIB
+           END-READ
+           GO TO NAVEGA-EXIB.
+       R3.
            ACCEPT TNOME
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R1.
        R4.
-           ACCEPT TDP.  
+           ACCEPT TDP.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R3.
+           MOVE DP TO DPT-COD
+           READ DEPTOS
+           IF ST-ERRO2 = "23"
+              MOVE "*** DEPARTAMENTO INVALIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           IF ST-ERRO2 NOT = "00" AND "02"
+              MOVE "ERRO NA LEITURA ARQUIVO DEPTOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF NOT DPT-ATIVO
+              MOVE "*** DEPARTAMENTO INATIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
        R5.
            ACCEPT TCG.
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -260,24 +561,79 @@
            ACCEPT TSB.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R5.      
+                   GO TO R5.
+           PERFORM CALC-IMPOSTOS THRU CALC-IMPOSTOS-FIM.
+      * ---- R7/R8 REVISAM O CALCULO; SO SUPERVISOR PODE FORCAR OUTRO VALOR
        R7.
-           ACCEPT TINSS.
+           DISPLAY (20, 29) "ALTERAR INSS CALCULADO (S/N):"
+           MOVE "N" TO W-OPCAO
+           ACCEPT (20, 60) W-OPCAO WITH UPDATE
            ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (20, 29) "                                     "
            IF W-ACT = 01
                    GO TO R6.
+           IF W-OPCAO NOT = "S" AND "s" AND "N" AND "n"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+           IF W-OPCAO = "S" OR "s"
+              PERFORM VALIDA-SUPERVISOR THRU VALIDA-SUPERVISOR-FIM
+              IF SUPERVISOR-OK
+                 ACCEPT TINSS
+                 ACCEPT W-ACT FROM ESCAPE KEY
+              ELSE
+                 MOVE "*** SOMENTE SUPERVISOR PODE ALTERAR ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
        R8.
-           ACCEPT TIR.
+           DISPLAY (20, 29) "ALTERAR IRRF CALCULADO (S/N):"
+           MOVE "N" TO W-OPCAO
+           ACCEPT (20, 60) W-OPCAO WITH UPDATE
            ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (20, 29) "                                     "
            IF W-ACT = 01
                    GO TO R7.
+           IF W-OPCAO NOT = "S" AND "s" AND "N" AND "n"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+           IF W-OPCAO = "S" OR "s"
+              PERFORM VALIDA-SUPERVISOR THRU VALIDA-SUPERVISOR-FIM
+              IF SUPERVISOR-OK
+                 ACCEPT TIR
+                 ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 01
+                    GO TO R7
+              ELSE
+                 MOVE "*** SOMENTE SUPERVISOR PODE ALTERAR ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
        R9.
            ACCEPT TSL.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R8.			   				   
+                   GO TO R8.
+      *-------------[ DADOS BANCARIOS PARA REMESSA DE PAGAMENTO ]------
+       R10.
+           ACCEPT TBANCO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R9.
+       R11.
+           ACCEPT TAGENCIA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R10.
+       R12.
+           ACCEPT TCONTA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R11.
+       R13.
+           ACCEPT TDAC.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R12.
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
@@ -296,6 +652,11 @@
        INC-WR1.
                 WRITE REGPAG
                 IF ST-ERRO = "00"
+                      MOVE COD TO LOG-COD
+                      MOVE "I" TO LOG-OPERACAO
+                      MOVE SPACES TO LOG-ANTES
+                      MOVE REGPAG TO LOG-DEPOIS
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU
 					  ROT-MENS-FIM
@@ -346,9 +707,19 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+                PERFORM VALIDA-SUPERVISOR THRU VALIDA-SUPERVISOR-FIM
+                IF NOT SUPERVISOR-OK
+                   MOVE "*** SO SUPERVISOR PODE EXCLUIR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
        EXC-DL1.
                 DELETE CADPAG RECORD
                 IF ST-ERRO = "00"
+                   MOVE COD TO LOG-COD
+                   MOVE "E" TO LOG-OPERACAO
+                   MOVE REGPAG TO LOG-ANTES
+                   MOVE SPACES TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO FUNCIONARIO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -370,14 +741,149 @@
        ALT-RW1.
                 REWRITE REGPAG
                 IF ST-ERRO = "00" OR "02"
+                   MOVE COD TO LOG-COD
+                   MOVE "A" TO LOG-OPERACAO
+                   MOVE REGPAG-ANTES TO LOG-ANTES
+                   MOVE REGPAG TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   PERFORM GRAVA-HIST THRU GRAVA-HIST-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
-                   GO TO ROT-FIM.			
+                   GO TO ROT-FIM.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADPAG.
+           CLOSE DEPTOS.
+           CLOSE CADPAGLOG.
+           CLOSE CADPAGHIST.
+           CLOSE OPERAD.
            STOP RUN.
+      *
+      *----------[ GRAVACAO DE UM REGISTRO NA TRILHA DE AUDITORIA ]-----
+      *    O CHAMADOR PREENCHE LOG-COD, LOG-OPERACAO, LOG-ANTES E
+      *    LOG-DEPOIS ANTES DE PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM.
+       GRAVA-LOG.
+           MOVE W-OPERADOR TO LOG-OPERADOR
+           ACCEPT LOG-DATAHORA(1:6) FROM DATE
+           ACCEPT LOG-DATAHORA(7:8) FROM TIME
+           WRITE REGLOG
+           IF ST-ERRO3 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPAG.LOG" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-LOG-FIM.
+                EXIT.
+      *
+      *----------[ GRAVACAO DO HISTORICO DE ALTERACAO SALARIAL ]--------
+      *    CHAMADA POR ALT-RW1 LOGO APOS O REWRITE, COM REGPAG-ANTES
+      *    JA CONTENDO A IMAGEM DO REGISTRO ANTES DA ALTERACAO.
+       GRAVA-HIST.
+           MOVE COD TO HIST-COD
+           ACCEPT HIST-DATA-EFETIVA FROM DATE
+           ACCEPT W-HIST-HORA-TMP FROM TIME
+           MOVE W-HIST-HORA-TMP(1:6) TO HIST-HORA
+           MOVE REGPAG-ANTES TO HIST-REGPAG-ANTES
+           WRITE REGHIST
+           IF ST-ERRO4 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPAG.HIST" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-HIST-FIM.
+                EXIT.
+      *
+      *----------[ MONTAGEM DAS TABELAS DE FAIXAS DE IMPOSTO ]----------
+      *    OS LIMITES E DEDUCOES SAO EXPRESSOS EM REAIS INTEIROS, NA
+      *    MESMA UNIDADE DE SB/INSS/IR/SL (SEM CASAS DECIMAIS).
+       MONTA-TABELAS.
+           MOVE 1459     TO TB-INSS-LIM(1)
+           MOVE 7,50     TO TB-INSS-ALIQ(1)
+           MOVE 0        TO TB-INSS-DED(1)
+           MOVE 2603     TO TB-INSS-LIM(2)
+           MOVE 9,00     TO TB-INSS-ALIQ(2)
+           MOVE 11       TO TB-INSS-DED(2)
+           MOVE 3903     TO TB-INSS-LIM(3)
+           MOVE 12,00    TO TB-INSS-ALIQ(3)
+           MOVE 87       TO TB-INSS-DED(3)
+           MOVE 99999999 TO TB-INSS-LIM(4)
+           MOVE 14,00    TO TB-INSS-ALIQ(4)
+           MOVE 165      TO TB-INSS-DED(4)
+
+           MOVE 2260     TO TB-IR-LIM(1)
+           MOVE 0,00     TO TB-IR-ALIQ(1)
+           MOVE 0        TO TB-IR-DED(1)
+           MOVE 2827     TO TB-IR-LIM(2)
+           MOVE 7,50     TO TB-IR-ALIQ(2)
+           MOVE 170      TO TB-IR-DED(2)
+           MOVE 3751     TO TB-IR-LIM(3)
+           MOVE 15,00    TO TB-IR-ALIQ(3)
+           MOVE 382      TO TB-IR-DED(3)
+           MOVE 99999999 TO TB-IR-LIM(4)
+           MOVE 27,50    TO TB-IR-ALIQ(4)
+           MOVE 884      TO TB-IR-DED(4)
+
+           MOVE 001 TO TB-DP-INI(1)
+           MOVE 099 TO TB-DP-FIM(1)
+           MOVE 0   TO TB-DP-ABAT(1)
+           MOVE 100 TO TB-DP-INI(2)
+           MOVE 199 TO TB-DP-FIM(2)
+           MOVE 189  TO TB-DP-ABAT(2)
+           MOVE 200 TO TB-DP-INI(3)
+           MOVE 999 TO TB-DP-FIM(3)
+           MOVE 95  TO TB-DP-ABAT(3).
+       MONTA-TABELAS-FIM.
+                EXIT.
+      *
+      *----------[ CALCULO DE INSS E IRRF A PARTIR DE SB E DP ]---------
+       CALC-IMPOSTOS.
+           SET IX-INSS TO 1
+           SEARCH TB-INSS-FX
+               AT END SET IX-INSS TO 4
+               WHEN SB NOT > TB-INSS-LIM(IX-INSS)
+                    CONTINUE
+           END-SEARCH
+           COMPUTE INSS ROUNDED =
+               (SB * TB-INSS-ALIQ(IX-INSS) / 100) - TB-INSS-DED(IX-INSS)
+           IF INSS < 0
+              MOVE 0 TO INSS.
+
+           SET IX-DPGRP TO 1
+           SEARCH TB-DP-FX
+               AT END SET IX-DPGRP TO 1
+               WHEN DP NOT < TB-DP-INI(IX-DPGRP)
+                AND DP NOT > TB-DP-FIM(IX-DPGRP)
+                    CONTINUE
+           END-SEARCH
+           MOVE TB-DP-ABAT(IX-DPGRP) TO W-ABATIM-DP
+
+           COMPUTE W-BASE-IR = SB - INSS - W-ABATIM-DP
+           IF W-BASE-IR < 0
+              MOVE 0 TO W-BASE-IR.
+
+           SET IX-IR TO 1
+           SEARCH TB-IR-FX
+               AT END SET IX-IR TO 4
+               WHEN W-BASE-IR NOT > TB-IR-LIM(IX-IR)
+                    CONTINUE
+           END-SEARCH
+           COMPUTE IR ROUNDED =
+               (W-BASE-IR * TB-IR-ALIQ(IX-IR) / 100) - TB-IR-DED(IX-IR)
+           IF IR < 0
+              MOVE 0 TO IR.
+
+           DISPLAY TINSS
+           DISPLAY TIR.
+       CALC-IMPOSTOS-FIM.
+                EXIT.
+      *
+      *----------[ CONFERE SE O OPERADOR LOGADO E SUPERVISOR ]----------
+       VALIDA-SUPERVISOR.
+           IF OPERADOR-SUPERVISOR
+              MOVE "S" TO W-SUPERVISOR
+           ELSE
+              MOVE "N" TO W-SUPERVISOR
+              MOVE "*** OPERADOR SEM PERFIL DE SUPERVISOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VALIDA-SUPERVISOR-FIM.
+                EXIT.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
