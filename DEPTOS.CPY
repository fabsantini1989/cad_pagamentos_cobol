@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *    LAYOUT DO CADASTRO MESTRE DE DEPARTAMENTOS (DEPTOS.DAT)
+      *----------------------------------------------------------------
+       01 REGDEPTO.
+           03 DPT-COD             PIC 9(03).
+           03 DPT-NOME            PIC X(20).
+           03 DPT-SITUACAO        PIC X(01).
+               88 DPT-ATIVO           VALUE "A".
+               88 DPT-INATIVO         VALUE "I".
