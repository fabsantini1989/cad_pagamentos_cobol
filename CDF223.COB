@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDF223.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      *    RELATORIO BATCH DA FOLHA DE PAGAMENTO   *
+      ***********************************************
+      *----------------------------------------------------------------
+      *   LE O CADPAG NA ORDEM DE DP E EMITE UMA LINHA POR FUNCIONARIO,
+      *   COM SUBTOTAL POR DEPARTAMENTO E TOTAL GERAL, CONFERINDO SE
+      *   SB - INSS - IR - SL FECHA PARA CADA REGISTRO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS DP WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELFOLHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+           COPY REGPAG.
+       FD RELFOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFOLHA.TXT".
+       01 REG-RELFOLHA               PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO             PIC X(02) VALUE "00".
+       77 ST-ERRO-REL         PIC X(02) VALUE "00".
+       77 W-DP-ANT            PIC 9(03) VALUE ZEROS.
+       77 W-PRIMEIRO          PIC X(01) VALUE "S".
+           88 PRIMEIRO-REG          VALUE "S".
+       77 W-SB-CALC           PIC S9(08) VALUE ZEROS.
+       01 CONTADORES.
+           05 W-TOT-SB-DEPTO  PIC 9(10) VALUE ZEROS.
+           05 W-TOT-INSS-DEPTO PIC 9(10) VALUE ZEROS.
+           05 W-TOT-IR-DEPTO  PIC 9(10) VALUE ZEROS.
+           05 W-TOT-SL-DEPTO  PIC 9(10) VALUE ZEROS.
+           05 W-QTD-DEPTO     PIC 9(06) VALUE ZEROS.
+           05 W-TOT-SB-GERAL  PIC 9(12) VALUE ZEROS.
+           05 W-TOT-INSS-GERAL PIC 9(12) VALUE ZEROS.
+           05 W-TOT-IR-GERAL  PIC 9(12) VALUE ZEROS.
+           05 W-TOT-SL-GERAL  PIC 9(12) VALUE ZEROS.
+           05 W-QTD-GERAL     PIC 9(06) VALUE ZEROS.
+      *
+      *----------[ LINHA DE DETALHE ]-----------------------------------
+       01 LN-DETALHE.
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 LN-COD          PIC 9(06).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-NOME         PIC X(30).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-CG           PIC X(20).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-SB           PIC ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-INSS         PIC ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-IR           PIC ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-SL           PIC ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-DIVERGENCIA  PIC X(20).
+      *
+      *----------[ LINHAS DE CABECALHO E TOTAL ]------------------------
+       01 LN-CABEC1.
+           05 FILLER  PIC X(132) VALUE
+              "RELATORIO DE FOLHA DE PAGAMENTO - CDF223".
+       01 LN-CABEC2.
+           05 FILLER  PIC X(01) VALUE SPACES.
+           05 FILLER  PIC X(06) VALUE "COD".
+           05 FILLER  PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(30) VALUE "NOME".
+           05 FILLER  PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(20) VALUE "CARGO".
+           05 FILLER  PIC X(13) VALUE "SALARIO BRUTO".
+           05 FILLER  PIC X(13) VALUE "INSS".
+           05 FILLER  PIC X(13) VALUE "IRRF".
+           05 FILLER  PIC X(13) VALUE "LIQUIDO".
+           05 FILLER  PIC X(18) VALUE "DIVERGENCIA".
+       01 LN-SUBTOTAL.
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 FILLER          PIC X(11) VALUE "SUBTOTAL DP".
+           05 LN-SUB-DP       PIC 9(03).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 FILLER          PIC X(15) VALUE SPACES.
+           05 LN-SUB-SB       PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-SUB-INSS     PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-SUB-IR       PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-SUB-SL       PIC ZZZ.ZZZ.ZZZ,ZZ.
+       01 LN-TOTAL.
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 FILLER          PIC X(16) VALUE "TOTAL GERAL".
+           05 FILLER          PIC X(15) VALUE SPACES.
+           05 LN-TOT-SB       PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-TOT-INSS     PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-TOT-IR       PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LN-TOT-SL       PIC ZZZ.ZZZ.ZZZ,ZZ.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM
+           PERFORM 2000-PROCESSA THRU 2000-PROCESSA-FIM
+              UNTIL ST-ERRO = "10"
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-FIM
+           STOP RUN.
+      *
+      *----------[ ABERTURA DOS ARQUIVOS E CABECALHO ]------------------
+       1000-INICIALIZA.
+           OPEN INPUT CADPAG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO CADPAG: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT RELFOLHA
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELFOLHA: " ST-ERRO-REL
+              CLOSE CADPAG
+              STOP RUN.
+           WRITE REG-RELFOLHA FROM LN-CABEC1
+           WRITE REG-RELFOLHA FROM LN-CABEC2
+           MOVE SPACES TO REG-RELFOLHA
+           WRITE REG-RELFOLHA
+           MOVE "S" TO W-PRIMEIRO
+           MOVE ZEROS TO DP
+           START CADPAG KEY IS NOT LESS THAN DP
+              INVALID KEY MOVE "10" TO ST-ERRO
+           END-START
+           IF ST-ERRO NOT = "10"
+              PERFORM 2100-LE-CADPAG THRU 2100-LE-CADPAG-FIM.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+      *----------[ LACO PRINCIPAL - UM REGISTRO POR VEZ ]---------------
+       2000-PROCESSA.
+           IF NOT PRIMEIRO-REG
+              IF DP NOT = W-DP-ANT
+                 PERFORM 2500-SUBTOTAL THRU 2500-SUBTOTAL-FIM.
+           MOVE COD  TO LN-COD
+           MOVE NOME TO LN-NOME
+           MOVE CG   TO LN-CG
+           MOVE SB   TO LN-SB
+           MOVE INSS TO LN-INSS
+           MOVE IR   TO LN-IR
+           MOVE SL   TO LN-SL
+           COMPUTE W-SB-CALC = SB - INSS - IR - SL
+           IF W-SB-CALC = 0
+              MOVE SPACES TO LN-DIVERGENCIA
+           ELSE
+              MOVE "*** NAO FECHA ***" TO LN-DIVERGENCIA.
+           WRITE REG-RELFOLHA FROM LN-DETALHE
+
+           ADD SB   TO W-TOT-SB-DEPTO   W-TOT-SB-GERAL
+           ADD INSS TO W-TOT-INSS-DEPTO W-TOT-INSS-GERAL
+           ADD IR   TO W-TOT-IR-DEPTO   W-TOT-IR-GERAL
+           ADD SL   TO W-TOT-SL-DEPTO   W-TOT-SL-GERAL
+           ADD 1    TO W-QTD-DEPTO W-QTD-GERAL
+           MOVE DP TO W-DP-ANT
+           MOVE "N" TO W-PRIMEIRO
+
+           PERFORM 2100-LE-CADPAG THRU 2100-LE-CADPAG-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+      *----------[ LEITURA SEQUENCIAL DO CADPAG PELA ORDEM DE DP ]------
+       2100-LE-CADPAG.
+           READ CADPAG NEXT RECORD AT END
+                MOVE "10" TO ST-ERRO.
+       2100-LE-CADPAG-FIM.
+                EXIT.
+      *
+      *----------[ SUBTOTAL POR DEPARTAMENTO ]--------------------------
+       2500-SUBTOTAL.
+           MOVE W-DP-ANT      TO LN-SUB-DP
+           MOVE W-TOT-SB-DEPTO   TO LN-SUB-SB
+           MOVE W-TOT-INSS-DEPTO TO LN-SUB-INSS
+           MOVE W-TOT-IR-DEPTO   TO LN-SUB-IR
+           MOVE W-TOT-SL-DEPTO   TO LN-SUB-SL
+           WRITE REG-RELFOLHA FROM LN-SUBTOTAL
+           MOVE SPACES TO REG-RELFOLHA
+           WRITE REG-RELFOLHA
+           MOVE ZEROS TO W-TOT-SB-DEPTO W-TOT-INSS-DEPTO
+                         W-TOT-IR-DEPTO W-TOT-SL-DEPTO W-QTD-DEPTO.
+       2500-SUBTOTAL-FIM.
+                EXIT.
+      *
+      *----------[ ULTIMO SUBTOTAL, TOTAL GERAL E FECHAMENTO ]----------
+       3000-FINALIZA.
+           IF NOT PRIMEIRO-REG
+              PERFORM 2500-SUBTOTAL THRU 2500-SUBTOTAL-FIM.
+           MOVE W-TOT-SB-GERAL   TO LN-TOT-SB
+           MOVE W-TOT-INSS-GERAL TO LN-TOT-INSS
+           MOVE W-TOT-IR-GERAL   TO LN-TOT-IR
+           MOVE W-TOT-SL-GERAL   TO LN-TOT-SL
+           WRITE REG-RELFOLHA FROM LN-TOTAL
+           CLOSE CADPAG
+           CLOSE RELFOLHA.
+       3000-FINALIZA-FIM.
+                EXIT.
