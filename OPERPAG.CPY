@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    LAYOUT DO CADASTRO DE OPERADORES (OPERAD.DAT)
+      *----------------------------------------------------------------
+       01 REGOPER.
+           03 OPR-ID              PIC X(08).
+           03 OPR-SENHA           PIC X(08).
+           03 OPR-SUPERVISOR      PIC X(01).
+               88 OPR-E-SUPERVISOR    VALUE "S".
