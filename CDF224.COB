@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDF224.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      *    REMESSA BANCARIA DE PAGAMENTOS - CDF224 *
+      ***********************************************
+      *----------------------------------------------------------------
+      *   LE O CADPAG NA ORDEM DE COD E GERA UM ARQUIVO DE REMESSA DE
+      *   PAGAMENTO NO PADRAO POSICIONAL ESTILO CNAB240 (HEADER,
+      *   DETALHE POR FUNCIONARIO E TRAILER), COM BANCO/AGENCIA/CONTA
+      *   E SALARIO LIQUIDO (SL), PARA ENTREGA AO BANCO NO CREDITO EM
+      *   CONTA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS DP WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+       SELECT REMESSA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REM.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+           COPY REGPAG.
+       FD REMESSA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REMESSA.TXT".
+       01 REG-REMESSA                PIC X(240).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO             PIC X(02) VALUE "00".
+       77 ST-ERRO-REM         PIC X(02) VALUE "00".
+       77 W-QTD-REGISTROS     PIC 9(06) VALUE ZEROS.
+       77 W-TOT-SL            PIC 9(13) VALUE ZEROS.
+      *
+      *----------[ REGISTRO HEADER DO ARQUIVO (TIPO 0) ]----------------
+       01 REM-HEADER.
+           05 REM-HD-TIPO       PIC X(01) VALUE "0".
+           05 REM-HD-EMPRESA    PIC X(30) VALUE
+              "SANTINI SOLUTIONS FOLHA PGTO".
+           05 REM-HD-DATA-GER   PIC 9(08).
+           05 FILLER            PIC X(201) VALUE SPACES.
+      *
+      *----------[ REGISTRO DE DETALHE - UM POR FUNCIONARIO (TIPO 3) ]--
+       01 REM-DETALHE.
+           05 REM-DT-TIPO       PIC X(01) VALUE "3".
+           05 REM-DT-COD        PIC 9(06).
+           05 REM-DT-NOME       PIC X(30).
+           05 REM-DT-BANCO      PIC 9(03).
+           05 REM-DT-AGENCIA    PIC 9(05).
+           05 REM-DT-CONTA      PIC 9(10).
+           05 REM-DT-CONTA-DAC  PIC X(01).
+           05 REM-DT-VALOR      PIC 9(13)V99.
+           05 FILLER            PIC X(169) VALUE SPACES.
+      *
+      *----------[ REGISTRO TRAILER DO ARQUIVO (TIPO 9) ]---------------
+       01 REM-TRAILER.
+           05 REM-TR-TIPO       PIC X(01) VALUE "9".
+           05 REM-TR-QTD        PIC 9(06).
+           05 REM-TR-VALOR-TOT  PIC 9(13)V99.
+           05 FILLER            PIC X(218) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM
+           PERFORM 2000-PROCESSA THRU 2000-PROCESSA-FIM
+              UNTIL ST-ERRO = "10"
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-FIM
+           STOP RUN.
+      *
+      *----------[ ABERTURA DOS ARQUIVOS E GRAVACAO DO HEADER ]---------
+       1000-INICIALIZA.
+           OPEN INPUT CADPAG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO CADPAG: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT REMESSA
+           IF ST-ERRO-REM NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO REMESSA: " ST-ERRO-REM
+              CLOSE CADPAG
+              STOP RUN.
+           ACCEPT REM-HD-DATA-GER FROM DATE YYYYMMDD
+           WRITE REG-REMESSA FROM REM-HEADER
+           PERFORM 2100-LE-CADPAG THRU 2100-LE-CADPAG-FIM.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+      *----------[ LACO PRINCIPAL - UM DETALHE POR FUNCIONARIO ]--------
+       2000-PROCESSA.
+           MOVE COD    TO REM-DT-COD
+           MOVE NOME   TO REM-DT-NOME
+           MOVE BANCO  TO REM-DT-BANCO
+           MOVE AGENCIA TO REM-DT-AGENCIA
+           MOVE CONTA  TO REM-DT-CONTA
+           MOVE CONTA-DAC TO REM-DT-CONTA-DAC
+           MOVE SL     TO REM-DT-VALOR
+           WRITE REG-REMESSA FROM REM-DETALHE
+
+           ADD 1  TO W-QTD-REGISTROS
+           ADD SL TO W-TOT-SL
+
+           PERFORM 2100-LE-CADPAG THRU 2100-LE-CADPAG-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+      *----------[ LEITURA SEQUENCIAL DO CADPAG PELA ORDEM DE COD ]-----
+       2100-LE-CADPAG.
+           READ CADPAG NEXT RECORD AT END
+                MOVE "10" TO ST-ERRO.
+       2100-LE-CADPAG-FIM.
+                EXIT.
+      *
+      *----------[ TRAILER E FECHAMENTO DOS ARQUIVOS ]------------------
+       3000-FINALIZA.
+           MOVE W-QTD-REGISTROS TO REM-TR-QTD
+           MOVE W-TOT-SL        TO REM-TR-VALOR-TOT
+           WRITE REG-REMESSA FROM REM-TRAILER
+           CLOSE CADPAG
+           CLOSE REMESSA.
+       3000-FINALIZA-FIM.
+                EXIT.
