@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    LAYOUT DO HISTORICO DE ALTERACAO SALARIAL (CADPAG.HIST)
+      *    UM REGISTRO POR REWRITE EFETIVADO EM CADPAG.DAT, GUARDANDO
+      *    A IMAGEM DO REGPAG (110 BYTES) ANTES DA ALTERACAO E A DATA/
+      *    HORA EM QUE A ALTERACAO PASSOU A VALER (A HORA EVITA CHAVE
+      *    DUPLICADA QUANDO O MESMO COD E ALTERADO MAIS DE UMA VEZ NO
+      *    MESMO DIA).
+      *----------------------------------------------------------------
+       01 REGHIST.
+           03 HIST-CHAVE.
+               05 HIST-COD             PIC 9(06).
+               05 HIST-DATA-EFETIVA    PIC 9(06).
+               05 HIST-HORA            PIC X(06).
+           03 HIST-REGPAG-ANTES        PIC X(110).
