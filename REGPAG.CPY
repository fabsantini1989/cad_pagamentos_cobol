@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      *    LAYOUT DO REGISTRO DE FOLHA DE PAGAMENTO (CADPAG.DAT)
+      *----------------------------------------------------------------
+       01 REGPAG.
+                03 COD                 PIC 9(06).
+                03 NOME                PIC X(30).
+                03 SB                  PIC 9(08).
+				03 DP                  PIC 9(03).
+				03 CG                  PIC X(20).
+                03 IR                  PIC 9(08).
+                03 INSS                PIC 9(08).
+				03 SL                  PIC 9(08).
+                03 BANCO               PIC 9(03).
+                03 AGENCIA             PIC 9(05).
+                03 CONTA               PIC 9(10).
+                03 CONTA-DAC           PIC X(01).
