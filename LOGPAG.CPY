@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      *    LAYOUT DO ARQUIVO DE TRILHA DE AUDITORIA (CADPAG.LOG)
+      *    UM REGISTRO POR INCLUSAO/ALTERACAO/EXCLUSAO EM CADPAG.DAT.
+      *    LOG-ANTES/LOG-DEPOIS GUARDAM A IMAGEM DO REGPAG (110 BYTES)
+      *    ANTES E DEPOIS DA OPERACAO.
+      *----------------------------------------------------------------
+       01 REGLOG.
+           03 LOG-COD             PIC 9(06).
+           03 LOG-OPERACAO        PIC X(01).
+               88 LOG-INCLUSAO         VALUE "I".
+               88 LOG-ALTERACAO        VALUE "A".
+               88 LOG-EXCLUSAO         VALUE "E".
+           03 LOG-DATAHORA        PIC X(14).
+           03 LOG-OPERADOR        PIC X(08).
+           03 LOG-ANTES           PIC X(110).
+           03 LOG-DEPOIS          PIC X(110).
