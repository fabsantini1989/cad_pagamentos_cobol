@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDF225.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      *    EXTRATO DELIMITADO DO CADPAG - CDF225   *
+      ***********************************************
+      *----------------------------------------------------------------
+      *   LE O CADPAG DO INICIO AO FIM NA ORDEM DE COD E GRAVA UM
+      *   ARQUIVO TEXTO DELIMITADO POR ";" (UM POR FUNCIONARIO, NA
+      *   MESMA ORDEM DE CAMPOS DO REGPAG) PARA IMPORTACAO PELO
+      *   SISTEMA DE CONTABILIDADE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS DP WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+       SELECT EXTRATO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-EXT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.DAT".
+           COPY REGPAG.
+       FD EXTRATO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAG.CSV".
+       01 REG-EXTRATO                PIC X(150).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO             PIC X(02) VALUE "00".
+       77 ST-ERRO-EXT         PIC X(02) VALUE "00".
+      *
+      *----------[ CAMPOS NUMERICOS EM FORMATO EDITADO PARA O CSV ]-----
+       01 CSV-CAMPOS.
+           05 CSV-COD             PIC 9(06).
+           05 CSV-SB              PIC ZZZZZZ9,99.
+           05 CSV-DP              PIC 9(03).
+           05 CSV-IR              PIC ZZZZZZ9,99.
+           05 CSV-INSS            PIC ZZZZZZ9,99.
+           05 CSV-SL              PIC ZZZZZZ9,99.
+           05 CSV-BANCO           PIC 9(03).
+           05 CSV-AGENCIA         PIC 9(05).
+           05 CSV-CONTA           PIC 9(10).
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM
+           PERFORM 2000-PROCESSA THRU 2000-PROCESSA-FIM
+              UNTIL ST-ERRO = "10"
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-FIM
+           STOP RUN.
+      *
+      *----------[ ABERTURA DOS ARQUIVOS ]------------------------------
+       1000-INICIALIZA.
+           OPEN INPUT CADPAG
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO CADPAG: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT EXTRATO
+           IF ST-ERRO-EXT NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO EXTRATO: " ST-ERRO-EXT
+              CLOSE CADPAG
+              STOP RUN.
+           PERFORM 2100-LE-CADPAG THRU 2100-LE-CADPAG-FIM.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+      *----------[ LACO PRINCIPAL - UMA LINHA POR FUNCIONARIO ]---------
+       2000-PROCESSA.
+           MOVE COD     TO CSV-COD
+           MOVE SB      TO CSV-SB
+           MOVE DP      TO CSV-DP
+           MOVE IR      TO CSV-IR
+           MOVE INSS    TO CSV-INSS
+           MOVE SL      TO CSV-SL
+           MOVE BANCO   TO CSV-BANCO
+           MOVE AGENCIA TO CSV-AGENCIA
+           MOVE CONTA   TO CSV-CONTA
+           MOVE SPACES TO REG-EXTRATO
+           STRING CSV-COD     DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  NOME        DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-SB      DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-DP      DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CG          DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-IR      DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-INSS    DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-SL      DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-BANCO   DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-AGENCIA DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CSV-CONTA   DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CONTA-DAC   DELIMITED BY SIZE
+             INTO REG-EXTRATO
+           END-STRING
+           WRITE REG-EXTRATO
+           PERFORM 2100-LE-CADPAG THRU 2100-LE-CADPAG-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+      *----------[ LEITURA SEQUENCIAL DO CADPAG PELA ORDEM DE COD ]-----
+       2100-LE-CADPAG.
+           READ CADPAG NEXT RECORD AT END
+                MOVE "10" TO ST-ERRO.
+       2100-LE-CADPAG-FIM.
+                EXIT.
+      *
+      *----------[ FECHAMENTO DOS ARQUIVOS ]----------------------------
+       3000-FINALIZA.
+           CLOSE CADPAG.
+           CLOSE EXTRATO.
+       3000-FINALIZA-FIM.
+                EXIT.
